@@ -0,0 +1,54 @@
+//MAINJOB  JOB (ACCTNO),'BATCH SYSTEMS GROUP',CLASS=A,MSGCLASS=H,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//*  MAINJOB - DAILY BATCH DRIVER FOR PROGRAM MAIN
+//*-----------------------------------------------------------------
+//*  MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  08/08/26   JPM   ORIGINAL VERSION.  STEP010 RUNS MAIN WITH DD
+//*                   STATEMENTS FOR EVERY DATASET IT OPENS
+//*                   (PARMFILE, TRANFILE, AUDITLOG, RSTRFILE,
+//*                   REPTFILE).  STEP020 ONLY RUNS WHEN STEP010
+//*                   COMPLETED WITHOUT ABENDING, SO A BAD RUN
+//*                   DOES NOT LET A DOWNSTREAM STEP TOUCH THE
+//*                   REPORT IT DID NOT FINISH WRITING.
+//*  08/08/26   JPM   FIXED THE STEP020 COND TEST - COND=(CODE,OP,STEP)
+//*                   BYPASSES THE STEP WHEN RC(STEP) OP CODE IS TRUE,
+//*                   SO THE ORIGINAL COND=(4,LT,STEP010) HAD IT
+//*                   BACKWARDS (SKIPPED STEP020 ON A CLEAN RUN, RAN
+//*                   IT ON AN ABEND).  NOW COND=(4,GE,STEP010).
+//*  08/08/26   JPM   CHANGED REPTFILE FROM DISP=(,CATLG,DELETE) TO
+//*                   DISP=MOD - THE OLD NEW/CATLG DISPOSITION ONLY
+//*                   WORKED FOR THE FIRST RUN AGAINST THIS DSN; EVERY
+//*                   RUN AFTER THAT WOULD FAIL ALLOCATION BECAUSE THE
+//*                   DATASET WAS ALREADY CATALOGED.  MOD MATCHES HOW
+//*                   AUDITLOG AND RSTRFILE ARE ALREADY ALLOCATED.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=MAIN
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//PARMFILE DD  DISP=SHR,DSN=PROD.BATCH.MAIN.PARMFILE
+//TRANFILE DD  DISP=SHR,DSN=PROD.BATCH.MAIN.TRANFILE
+//AUDITLOG DD  DISP=MOD,DSN=PROD.BATCH.MAIN.AUDITLOG,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//RSTRFILE DD  DISP=MOD,DSN=PROD.BATCH.MAIN.RSTRFILE,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//REPTFILE DD  DISP=MOD,DSN=PROD.BATCH.MAIN.REPTFILE,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//*-----------------------------------------------------------------
+//*  STEP020 DISTRIBUTES THE COMPLETED RUN-SUMMARY REPORT.  IT IS
+//*  BYPASSED WHEN STEP010 RETURNS MORE THAN 4 (MAIN SETS 16 ON
+//*  AN ABEND), SINCE THERE IS NOTHING COMPLETE TO DISTRIBUTE.
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER,COND=(4,GE,STEP010)
+//SYSUT1   DD  DISP=SHR,DSN=PROD.BATCH.MAIN.REPTFILE
+//SYSUT2   DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSPRINT DD  SYSOUT=*
