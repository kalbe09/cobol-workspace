@@ -1,26 +1,488 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ZAHL PIC 999.
-       01 ZAHL2 PIC 999.
-       01 TMP USAGE IS POINTER.
-       01 TMP2 USAGE IS POINTER.
-       PROCEDURE DIVISION.
-      *    Programmlogik kommt hier.
-           DISPLAY "Willkommen im Hauptprogramm!"
-
-           MOVE 3 TO ZAHL
-           MOVE ZEROS TO ZAHL2
-           DISPLAY "Inhalt von Zahl2 vor UP: " ZAHL2
-           CALL "SUBMODULE" USING ZAHL
-           MOVE ADDRESS OF ZAHL TO TMP
-           DISPLAY "Zahl:  " TMP
-
-           MOVE ADDRESS OF ZAHL2 TO TMP2
-           DISPLAY "Zahl2: " TMP2
-
-           DISPLAY "Zahl2: " ZAHL2
-           GOBACK
-          .
-       END PROGRAM MAIN.
+001000*****************************************************************
+001010*  MAIN.CBL
+001020*----------------------------------------------------------------
+001030*  BATCH DRIVER PROGRAM.
+001040*----------------------------------------------------------------
+001050*  MODIFICATION HISTORY
+001060*  DATE       INIT  DESCRIPTION
+001070*  08/08/26   JPM   REPLACED HARD-CODED "MOVE 3 TO ZAHL" WITH A
+001080*                   VALUE READ FROM A DAILY PARMFILE CONTROL
+001090*                   RECORD, DEFAULTING TO 3 WHEN THE FILE IS
+001100*                   ABSENT SO OPERATIONS CAN CHANGE THE SEED
+001110*                   WITHOUT A CODE RELEASE.
+001120*  08/08/26   JPM   CHANGED THE SINGLE CALL TO SUBMODULE INTO A
+001130*                   PERFORM LOOP OVER A DAILY TRANSACTION FILE,
+001140*                   DRIVING ZAHL FROM EACH RECORD'S KEY.  WHEN
+001150*                   TRANFILE HAS NO RECORDS, MAIN FALLS BACK TO
+001160*                   ONE CALL USING THE PARMFILE SEED SO THE OLD
+001170*                   BEHAVIOUR STILL HAPPENS ON A QUIET DAY.
+001180*  08/08/26   JPM   ADDED SUBMODULE-STATUS AND AN EVALUATE AFTER
+001190*                   EACH CALL; A SEVERE STATUS NOW ABENDS THE RUN
+001200*                   INSTEAD OF FALLING THROUGH TO GOBACK.
+001210*  08/08/26   JPM   ADDED AUDITLOG - ONE AUDIT RECORD PER UNIT OF
+001220*                   WORK (RUN DATE, ZAHL IN, ZAHL2 OUT, STATUS)
+001230*                   SO THERE IS A QUERYABLE HISTORY OF EACH RUN
+001240*                   ONCE THE JOB LOG ROTATES.
+001250*  08/08/26   JPM   MOVED ZAHL/ZAHL2 INTO THE SHARED WSCTLREC
+001260*                   COPYBOOK AND CHANGED THE CALL TO PASS THE
+001270*                   WHOLE CONTROL RECORD SO SUBMODULE CAN SET
+001280*                   ZAHL2 DIRECTLY INSTEAD OF MAIN ONLY EVER
+001290*                   SEEING WHATEVER WAS LEFT AT ITS OWN ADDRESS.
+001300*  08/08/26   JPM   ADDED ZAHL VALIDATION IN MAIN BEFORE THE CALL
+001310*                   TO SUBMODULE SO A BAD TRANSACTION RECORD IS
+001320*                   REJECTED AND AUDITED WITHOUT EVER DRIVING A
+001330*                   UNIT OF WORK.
+001340*  08/08/26   JPM   ADDED CHECKPOINT/RESTART SUPPORT.  THE LAST
+001350*                   TRANSACTION KEY COMPLETED IS PERIODICALLY
+001360*                   WRITTEN TO RSTRFILE; ON THE NEXT RUN KEYS AT
+001370*                   OR BELOW THAT CHECKPOINT ARE SKIPPED SO A
+001380*                   RERUN AFTER AN ABEND DOES NOT REPROCESS WORK
+001390*                   THAT ALREADY COMPLETED.
+001400*  08/08/26   JPM   ADDED REPTFILE - A PRINTABLE RUN-SUMMARY
+001410*                   REPORT WITH A HEADER LINE AND A TRAILER
+001420*                   SHOWING HOW MANY UNITS COMPLETED, WERE
+001430*                   SKIPPED, OR FAILED.
+001440*  08/08/26   JPM   REPLACED THE ADDRESS-OF/POINTER DISPLAYS WITH
+001450*                   A PARMFILE-DRIVEN TRACE SWITCH.  WITH TRACE
+001460*                   OFF (THE DEFAULT) A RUN IS QUIET; TURNING IT
+001470*                   ON DISPLAYS THE ACTUAL ZAHL/ZAHL2 VALUES
+001480*                   INSTEAD OF THEIR STORAGE ADDRESSES.
+001485*  08/08/26   JPM   ADDED RUN START/END TIMESTAMPS TO REPTFILE
+001486*                   SO THE SUMMARY REPORT SHOWS HOW LONG THE
+001487*                   STEP ACTUALLY RAN, NOT JUST THE RUN DATE.
+001488*  08/08/26   JPM   SCOPED THE CHECKPOINT TO THE CURRENT RUN
+001489*                   DATE (KEYS ARE REUSED DAY TO DAY, SO A
+001490*                   GLOBAL HIGH-WATER MARK WAS SKIPPING VALID
+001491*                   TRANSACTIONS ON EVERY RUN AFTER THE FIRST),
+001492*                   AUDITED CHECKPOINT SKIPS INSTEAD OF JUST
+001493*                   DISPLAYING THEM, WIDENED AUDITLOG-RECORD TO
+001494*                   MATCH ITS ALLOCATED LRECL, CHANGED FILE
+001495*                   ORGANIZATION TO SEQUENTIAL TO MATCH THE DCB
+001496*                   PARAMETERS IN THE JCL, DROPPED THE STALE
+001497*                   UNCONDITIONAL ZAHL2 DISPLAY BEFORE GOBACK,
+001498*                   AND MADE AN UNRECOGNIZED SUBMODULE STATUS
+001499*                   ABEND THE RUN INSTEAD OF JUST COUNTING IT.
+001500*****************************************************************
+001501 IDENTIFICATION DIVISION.
+001510 PROGRAM-ID. MAIN.
+001520 AUTHOR. J P MEYER.
+001530 INSTALLATION. BATCH SYSTEMS GROUP.
+001540 DATE-WRITTEN. 01/15/19.
+001550 DATE-COMPILED.
+001560 ENVIRONMENT DIVISION.
+001570 INPUT-OUTPUT SECTION.
+001580 FILE-CONTROL.
+001590     SELECT PARMFILE ASSIGN TO PARMFILE
+001600         ORGANIZATION IS SEQUENTIAL
+001610         FILE STATUS IS WS-PARMFILE-STATUS.
+001620     SELECT TRANFILE ASSIGN TO TRANFILE
+001630         ORGANIZATION IS SEQUENTIAL
+001640         FILE STATUS IS WS-TRANFILE-STATUS.
+001650     SELECT AUDITLOG ASSIGN TO AUDITLOG
+001660         ORGANIZATION IS SEQUENTIAL
+001670         FILE STATUS IS WS-AUDITLOG-STATUS.
+001680     SELECT RESTARTFILE ASSIGN TO RSTRFILE
+001690         ORGANIZATION IS SEQUENTIAL
+001700         FILE STATUS IS WS-RESTARTFILE-STATUS.
+001710     SELECT REPTFILE ASSIGN TO REPTFILE
+001720         ORGANIZATION IS SEQUENTIAL
+001730         FILE STATUS IS WS-REPTFILE-STATUS.
+001740 DATA DIVISION.
+001750 FILE SECTION.
+001760 FD  PARMFILE
+001765     RECORD CONTAINS 80 CHARACTERS
+001770     RECORDING MODE IS F.
+001780 01  PARMFILE-RECORD.
+001790     05  PARM-ZAHL                  PIC 999.
+001800     05  PARM-TRACE-SWITCH          PIC X(01).
+001810     05  FILLER                     PIC X(76).
+001820 FD  TRANFILE
+001825     RECORD CONTAINS 80 CHARACTERS
+001830     RECORDING MODE IS F.
+001840 01  TRANFILE-RECORD.
+001850     05  TRAN-KEY                   PIC 999.
+001860     05  TRAN-DESCRIPTION           PIC X(25).
+001870     05  FILLER                     PIC X(52).
+001880 FD  AUDITLOG
+001885     RECORD CONTAINS 80 CHARACTERS
+001890     RECORDING MODE IS F.
+001900 01  AUDITLOG-RECORD.
+001910     05  AUDIT-RUN-DATE              PIC 9(08).
+001920     05  AUDIT-ZAHL-IN                PIC 999.
+001930     05  AUDIT-ZAHL2-OUT              PIC 999.
+001940     05  AUDIT-STATUS                PIC X(08).
+001950     05  FILLER                      PIC X(58).
+001960 FD  RESTARTFILE
+001965     RECORD CONTAINS 80 CHARACTERS
+001970     RECORDING MODE IS F.
+001980 01  RESTARTFILE-RECORD.
+001990     05  CKPT-LAST-KEY               PIC 999.
+001995     05  CKPT-RUN-DATE               PIC 9(08).
+002000     05  FILLER                     PIC X(69).
+002010 FD  REPTFILE
+002015     RECORD CONTAINS 80 CHARACTERS
+002020     RECORDING MODE IS F.
+002030 01  REPTFILE-RECORD                PIC X(80).
+002040 WORKING-STORAGE SECTION.
+002050 COPY WSCTLREC.
+002060 01  WS-PARMFILE-STATUS             PIC X(02) VALUE "00".
+002070 01  WS-TRANFILE-STATUS             PIC X(02) VALUE "00".
+002080 01  WS-AUDITLOG-STATUS             PIC X(02) VALUE "00".
+002090 01  WS-RESTARTFILE-STATUS          PIC X(02) VALUE "00".
+002100 01  WS-REPTFILE-STATUS             PIC X(02) VALUE "00".
+002110 01  SUBMODULE-STATUS               PIC 99 VALUE ZERO.
+002120     88  SUBMODULE-OK                VALUE 00.
+002130     88  SUBMODULE-WARNING           VALUE 04.
+002140     88  SUBMODULE-SEVERE            VALUE 08.
+002150 77  WS-ZAHL-SEED                   PIC 999 VALUE 3.
+002160 77  WS-TRAN-EOF-SWITCH             PIC X(01) VALUE "N".
+002170     88  TRAN-EOF                    VALUE "Y".
+002180 77  WS-ZAHL-VALID-SWITCH           PIC X(01) VALUE "Y".
+002190     88  ZAHL-IS-VALID                VALUE "Y".
+002200     88  ZAHL-IS-INVALID               VALUE "N".
+002210 77  WS-RESTART-SCAN-EOF-SWITCH     PIC X(01) VALUE "N".
+002220     88  RESTART-SCAN-EOF             VALUE "Y".
+002230 77  WS-TRACE-SWITCH                PIC X(01) VALUE "N".
+002240     88  TRACE-IS-ON                  VALUE "Y".
+002250     88  TRACE-IS-OFF                 VALUE "N".
+002260 77  WS-RECORD-COUNT                PIC 9(05) VALUE ZERO.
+002270 77  WS-SKIP-COUNT                  PIC 9(05) VALUE ZERO.
+002280 77  WS-FAILURE-COUNT               PIC 9(05) VALUE ZERO.
+002290 77  WS-AUDIT-STATUS-TEXT           PIC X(08) VALUE SPACES.
+002300 77  WS-LAST-CHECKPOINT-KEY         PIC 999 VALUE ZERO.
+002310 77  WS-CHECKPOINT-COUNTER          PIC 9(05) COMP VALUE ZERO.
+002320 77  WS-CHECKPOINT-INTERVAL         PIC 9(05) COMP VALUE 5.
+002330 77  WS-RUN-DATE                   PIC 9(08) VALUE ZERO.
+002335 77  WS-START-TIME                 PIC 9(08) VALUE ZERO.
+002336 77  WS-END-TIME                   PIC 9(08) VALUE ZERO.
+002340 01  RPT-HEADER-LINE.
+002350     05  FILLER                     PIC X(20)
+002360         VALUE "DAILY RUN SUMMARY - ".
+002370     05  RPT-HDR-DATE               PIC 9(08).
+002375     05  FILLER                     PIC X(14)
+002376         VALUE "  START TIME: ".
+002377     05  RPT-HDR-START-TIME         PIC 9(06).
+002378     05  FILLER                     PIC X(32) VALUE SPACES.
+002390 01  RPT-DETAIL-LINE.
+002400     05  RPT-DET-LABEL              PIC X(24).
+002410     05  RPT-DET-COUNT              PIC ZZZZ9.
+002420     05  FILLER                     PIC X(51) VALUE SPACES.
+002425 01  RPT-TIME-LINE.
+002426     05  RPT-TIME-LABEL             PIC X(24).
+002427     05  RPT-TIME-VALUE             PIC 9(06).
+002428     05  FILLER                     PIC X(50) VALUE SPACES.
+002430 01  RPT-TRAILER-LINE.
+002440     05  FILLER                     PIC X(15)
+002450         VALUE "END OF REPORT".
+002460     05  FILLER                     PIC X(65) VALUE SPACES.
+002470 PROCEDURE DIVISION.
+002480*----------------------------------------------------------------
+002490*    0000-MAINLINE
+002500*----------------------------------------------------------------
+002510 0000-MAINLINE.
+002520     DISPLAY "Willkommen im Hauptprogramm!"
+002530     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002535     ACCEPT WS-START-TIME FROM TIME
+002540     PERFORM 1100-READ-PARMFILE THRU 1100-EXIT
+002550     PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT
+002560     OPEN INPUT TRANFILE
+002570     OPEN EXTEND AUDITLOG
+002580     IF WS-AUDITLOG-STATUS = "35"
+002590         OPEN OUTPUT AUDITLOG
+002600     END-IF
+002610     OPEN EXTEND RESTARTFILE
+002620     IF WS-RESTARTFILE-STATUS = "35"
+002630         OPEN OUTPUT RESTARTFILE
+002640     END-IF
+002650     PERFORM 1400-WRITE-REPORT-HEADER THRU 1400-EXIT
+002660     PERFORM 2050-READ-TRANSACTION THRU 2050-EXIT
+002670     IF TRAN-EOF AND WS-RECORD-COUNT = ZERO
+002680         PERFORM 3000-FALLBACK-SINGLE-UNIT THRU 3000-EXIT
+002690     ELSE
+002700         PERFORM 2100-PROCESS-ONE-TRANSACTION THRU 2100-EXIT
+002710             UNTIL TRAN-EOF
+002720     END-IF
+002730     PERFORM 8000-FINALIZE THRU 8000-EXIT
+002750     GOBACK.
+002780*----------------------------------------------------------------
+002790*    1100-READ-PARMFILE - PICK UP THE DAY'S SEED VALUE AND TRACE
+002800*    SWITCH; DEFAULT TO SEED 3 AND TRACE OFF WHEN THE DAILY
+002810*    PARAMETER FILE IS NOT AVAILABLE
+002820*----------------------------------------------------------------
+002830 1100-READ-PARMFILE.
+002840     MOVE 3 TO WS-ZAHL-SEED
+002850     SET TRACE-IS-OFF TO TRUE
+002860     OPEN INPUT PARMFILE
+002870     IF WS-PARMFILE-STATUS = "00"
+002880         READ PARMFILE
+002882             AT END
+002884                 CONTINUE
+002890             NOT AT END
+002900                 MOVE PARM-ZAHL TO WS-ZAHL-SEED
+002910                 MOVE PARM-TRACE-SWITCH TO WS-TRACE-SWITCH
+002920         END-READ
+002930         CLOSE PARMFILE
+002940     ELSE
+002950         DISPLAY "PARMFILE NOT AVAILABLE - DEFAULT SEED = 3"
+002960     END-IF
+002970     IF TRACE-IS-ON
+002980         DISPLAY "DIAGNOSTIC TRACE IS ON FOR THIS RUN"
+002990     END-IF.
+003000 1100-EXIT.
+003010     EXIT.
+003020*----------------------------------------------------------------
+003030*    1300-LOAD-CHECKPOINT - SCAN RSTRFILE FOR THE HIGHEST KEY
+003040*    CHECKPOINTED BY A PRIOR RUN ON TODAY'S RUN DATE; ZERO MEANS
+003045*    START FROM SCRATCH.  TRAN-KEY/ZAHL ARE ONLY PIC 999, SO
+003046*    KEYS ARE REUSED FROM DAY TO DAY - A CHECKPOINT WRITTEN ON
+003047*    AN EARLIER RUN DATE MUST NEVER BE COMPARED AGAINST TODAY'S
+003048*    TRANSACTIONS OR VALID WORK WOULD BE SKIPPED FOREVER.  ONCE
+003049*    TODAY'S HIGH-WATER MARK IS KNOWN, 1350-PURGE-OLD-CHECKPOINTS
+003051*    REWRITES RSTRFILE DOWN TO THAT ONE RECORD SO EARLIER DATES'
+003052*    CHECKPOINTS - NEVER LOOKED AT AGAIN ONCE THEIR DATE PASSES -
+003053*    DO NOT GO ON ACCUMULATING IN THE FILE FOREVER.
+003054*----------------------------------------------------------------
+003060 1300-LOAD-CHECKPOINT.
+003070     OPEN INPUT RESTARTFILE
+003080     IF WS-RESTARTFILE-STATUS = "00"
+003090         PERFORM UNTIL RESTART-SCAN-EOF
+003100             READ RESTARTFILE
+003110                 AT END
+003120                     SET RESTART-SCAN-EOF TO TRUE
+003130                 NOT AT END
+003135                     IF CKPT-RUN-DATE = WS-RUN-DATE
+003140                         IF CKPT-LAST-KEY > WS-LAST-CHECKPOINT-KEY
+003150                             MOVE CKPT-LAST-KEY
+003160                                 TO WS-LAST-CHECKPOINT-KEY
+003165                         END-IF
+003170                     END-IF
+003180             END-READ
+003190         END-PERFORM
+003200         CLOSE RESTARTFILE
+003205         PERFORM 1350-PURGE-OLD-CHECKPOINTS THRU 1350-EXIT
+003210     END-IF
+003220     IF WS-LAST-CHECKPOINT-KEY > ZERO
+003230         DISPLAY "RESTARTING AFTER CHECKPOINT KEY "
+003240             WS-LAST-CHECKPOINT-KEY
+003250     END-IF.
+003260 1300-EXIT.
+003270     EXIT.
+003271*----------------------------------------------------------------
+003272*    1350-PURGE-OLD-CHECKPOINTS - REWRITE RSTRFILE WITH NOTHING
+003273*    BUT TODAY'S CONSOLIDATED HIGH-WATER MARK (IF ANY), DROPPING
+003274*    EVERY CHECKPOINT FROM AN EARLIER RUN DATE SO THE FILE STAYS
+003275*    BOUNDED INSTEAD OF GROWING FOR AS LONG AS THE SYSTEM RUNS
+003276*----------------------------------------------------------------
+003277 1350-PURGE-OLD-CHECKPOINTS.
+003278     OPEN OUTPUT RESTARTFILE
+003279     IF WS-LAST-CHECKPOINT-KEY > ZERO
+003280         MOVE SPACES TO RESTARTFILE-RECORD
+003281         MOVE WS-LAST-CHECKPOINT-KEY TO CKPT-LAST-KEY
+003282         MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+003283         WRITE RESTARTFILE-RECORD
+003284     END-IF
+003285     CLOSE RESTARTFILE.
+003286 1350-EXIT.
+003287     EXIT.
+003288*----------------------------------------------------------------
+003290*    1400-WRITE-REPORT-HEADER - OPEN REPTFILE AND WRITE ITS
+003300*    HEADER LINE
+003310*----------------------------------------------------------------
+003320 1400-WRITE-REPORT-HEADER.
+003330     OPEN OUTPUT REPTFILE
+003340     MOVE WS-RUN-DATE TO RPT-HDR-DATE
+003345     MOVE WS-START-TIME (1:6) TO RPT-HDR-START-TIME
+003350     MOVE RPT-HEADER-LINE TO REPTFILE-RECORD
+003360     WRITE REPTFILE-RECORD.
+003370 1400-EXIT.
+003380     EXIT.
+003390*----------------------------------------------------------------
+003400*    2050-READ-TRANSACTION
+003410*----------------------------------------------------------------
+003420 2050-READ-TRANSACTION.
+003430     IF WS-TRANFILE-STATUS = "00"
+003440         READ TRANFILE
+003450             AT END
+003460                 SET TRAN-EOF TO TRUE
+003470         END-READ
+003480     ELSE
+003490         SET TRAN-EOF TO TRUE
+003500     END-IF.
+003510 2050-EXIT.
+003520     EXIT.
+003530*----------------------------------------------------------------
+003540*    2100-PROCESS-ONE-TRANSACTION - ONE CALL TO SUBMODULE PER
+003550*    TRANSACTION RECORD
+003560*----------------------------------------------------------------
+003570 2100-PROCESS-ONE-TRANSACTION.
+003575     MOVE TRAN-KEY TO ZAHL
+003576     MOVE ZEROS TO ZAHL2
+003600     PERFORM 2150-VALIDATE-ZAHL THRU 2150-EXIT
+003605     IF ZAHL-IS-VALID
+003610         IF TRAN-KEY > WS-LAST-CHECKPOINT-KEY
+003630             CALL "SUBMODULE" USING WS-CONTROL-RECORD,
+003640                 SUBMODULE-STATUS
+003650             PERFORM 2200-EVALUATE-STATUS THRU 2200-EXIT
+003660             PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+003670             PERFORM 2250-DISPLAY-TRACE THRU 2250-EXIT
+003680         ELSE
+003690             DISPLAY "SKIPPING KEY ALREADY PAST CHECKPOINT: "
+003700                 TRAN-KEY
+003710             MOVE "CKPTSKIP" TO WS-AUDIT-STATUS-TEXT
+003715             ADD 1 TO WS-SKIP-COUNT
+003716             PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+003718         END-IF
+003720     END-IF
+003730     PERFORM 2050-READ-TRANSACTION THRU 2050-EXIT.
+003740 2100-EXIT.
+003750     EXIT.
+003760*----------------------------------------------------------------
+003770*    2150-VALIDATE-ZAHL - REJECT A BAD ZAHL BEFORE IT EVER
+003780*    REACHES SUBMODULE; A REJECTED UNIT IS STILL AUDITED
+003790*----------------------------------------------------------------
+003800 2150-VALIDATE-ZAHL.
+003810     SET ZAHL-IS-VALID TO TRUE
+003820     IF ZAHL NOT NUMERIC OR ZAHL < 1 OR ZAHL > 999
+003830         SET ZAHL-IS-INVALID TO TRUE
+003840         ADD 1 TO WS-SKIP-COUNT
+003850         MOVE "REJECTED" TO WS-AUDIT-STATUS-TEXT
+003860         DISPLAY "ZAHL REJECTED BY MAIN - VALUE OUT OF RANGE"
+003870         PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+003880     END-IF.
+003890 2150-EXIT.
+003900     EXIT.
+003910*----------------------------------------------------------------
+003920*    2200-EVALUATE-STATUS - ROUTE ON THE STATUS RETURNED BY
+003930*    SUBMODULE INSTEAD OF FALLING THROUGH TO GOBACK UNCHECKED
+003940*----------------------------------------------------------------
+003950 2200-EVALUATE-STATUS.
+003960     EVALUATE TRUE
+003970         WHEN SUBMODULE-OK
+003980             ADD 1 TO WS-RECORD-COUNT
+003990             MOVE "COMPLETE" TO WS-AUDIT-STATUS-TEXT
+004000         WHEN SUBMODULE-WARNING
+004010             ADD 1 TO WS-SKIP-COUNT
+004020             MOVE "SKIPPED " TO WS-AUDIT-STATUS-TEXT
+004030         WHEN SUBMODULE-SEVERE
+004040             ADD 1 TO WS-FAILURE-COUNT
+004050             MOVE "ABEND   " TO WS-AUDIT-STATUS-TEXT
+004060             PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+004070             GO TO 9999-ABEND
+004080         WHEN OTHER
+004090             ADD 1 TO WS-FAILURE-COUNT
+004100             MOVE "UNKNOWN " TO WS-AUDIT-STATUS-TEXT
+004105             PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+004106             GO TO 9999-ABEND
+004110     END-EVALUATE
+004120     PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT.
+004130 2200-EXIT.
+004140     EXIT.
+004150*----------------------------------------------------------------
+004160*    2250-DISPLAY-TRACE - WHEN THE PARMFILE TRACE SWITCH IS ON,
+004170*    SHOW THE ACTUAL ZAHL/ZAHL2 VALUES FOR THIS UNIT OF WORK
+004180*----------------------------------------------------------------
+004190 2250-DISPLAY-TRACE.
+004200     IF TRACE-IS-ON
+004210         DISPLAY "Zahl:  " ZAHL
+004220         DISPLAY "Zahl2: " ZAHL2
+004230     END-IF.
+004240 2250-EXIT.
+004250     EXIT.
+004260*----------------------------------------------------------------
+004270*    2300-WRITE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL UNITS,
+004280*    RECORD THE LAST KEY COMPLETED SO A RERUN CAN RESUME PAST IT
+004290*----------------------------------------------------------------
+004300 2300-WRITE-CHECKPOINT.
+004310     ADD 1 TO WS-CHECKPOINT-COUNTER
+004320     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+004330         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+004340         MOVE SPACES TO RESTARTFILE-RECORD
+004350         MOVE ZAHL TO CKPT-LAST-KEY
+004355         MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+004360         WRITE RESTARTFILE-RECORD
+004370     END-IF.
+004380 2300-EXIT.
+004390     EXIT.
+004400*----------------------------------------------------------------
+004410*    2400-WRITE-AUDIT-RECORD - ONE AUDIT ROW PER UNIT OF WORK
+004420*----------------------------------------------------------------
+004430 2400-WRITE-AUDIT-RECORD.
+004440     MOVE SPACES TO AUDITLOG-RECORD
+004450     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+004460     MOVE ZAHL TO AUDIT-ZAHL-IN
+004470     MOVE ZAHL2 TO AUDIT-ZAHL2-OUT
+004480     MOVE WS-AUDIT-STATUS-TEXT TO AUDIT-STATUS
+004490     WRITE AUDITLOG-RECORD.
+004500 2400-EXIT.
+004510     EXIT.
+004520*----------------------------------------------------------------
+004530*    3000-FALLBACK-SINGLE-UNIT - TRANFILE HAD NO RECORDS;
+004540*    PRESERVE THE OLD SINGLE-CALL BEHAVIOUR USING THE SEED
+004550*----------------------------------------------------------------
+004560 3000-FALLBACK-SINGLE-UNIT.
+004570     MOVE WS-ZAHL-SEED TO ZAHL
+004580     MOVE ZEROS TO ZAHL2
+004590     PERFORM 2150-VALIDATE-ZAHL THRU 2150-EXIT
+004600     IF ZAHL-IS-VALID
+004610         CALL "SUBMODULE" USING WS-CONTROL-RECORD,
+004620             SUBMODULE-STATUS
+004630         PERFORM 2200-EVALUATE-STATUS THRU 2200-EXIT
+004640         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+004650         PERFORM 2250-DISPLAY-TRACE THRU 2250-EXIT
+004660     END-IF.
+004670 3000-EXIT.
+004680     EXIT.
+004690*----------------------------------------------------------------
+004700*    8000-FINALIZE - CLOSE THE DATA FILES AND WRITE THE REPORT
+004710*    TRAILER FOR A NORMAL END OF RUN
+004720*----------------------------------------------------------------
+004730 8000-FINALIZE.
+004732     IF WS-TRANFILE-STATUS NOT = "35"
+004734         CLOSE TRANFILE
+004736     END-IF
+004750     CLOSE AUDITLOG
+004760     CLOSE RESTARTFILE
+004770     PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT.
+004780 8000-EXIT.
+004790     EXIT.
+004800*----------------------------------------------------------------
+004810*    8100-WRITE-REPORT-TRAILER - SUMMARY COUNTS AND CLOSING LINE
+004820*----------------------------------------------------------------
+004830 8100-WRITE-REPORT-TRAILER.
+004832     ACCEPT WS-END-TIME FROM TIME
+004834     MOVE "RUN END TIME:           " TO RPT-TIME-LABEL
+004836     MOVE WS-END-TIME (1:6) TO RPT-TIME-VALUE
+004838     MOVE RPT-TIME-LINE TO REPTFILE-RECORD
+004839     WRITE REPTFILE-RECORD
+004840     MOVE "UNITS COMPLETED:        " TO RPT-DET-LABEL
+004850     MOVE WS-RECORD-COUNT TO RPT-DET-COUNT
+004860     MOVE RPT-DETAIL-LINE TO REPTFILE-RECORD
+004870     WRITE REPTFILE-RECORD
+004880     MOVE "UNITS SKIPPED:          " TO RPT-DET-LABEL
+004890     MOVE WS-SKIP-COUNT TO RPT-DET-COUNT
+004900     MOVE RPT-DETAIL-LINE TO REPTFILE-RECORD
+004910     WRITE REPTFILE-RECORD
+004920     MOVE "UNITS FAILED:           " TO RPT-DET-LABEL
+004930     MOVE WS-FAILURE-COUNT TO RPT-DET-COUNT
+004940     MOVE RPT-DETAIL-LINE TO REPTFILE-RECORD
+004950     WRITE REPTFILE-RECORD
+004960     MOVE RPT-TRAILER-LINE TO REPTFILE-RECORD
+004970     WRITE REPTFILE-RECORD
+004980     CLOSE REPTFILE.
+004990 8100-EXIT.
+005000     EXIT.
+005010*----------------------------------------------------------------
+005020*    9999-ABEND - A SEVERE STATUS FROM SUBMODULE STOPS THE RUN
+005030*----------------------------------------------------------------
+005040 9999-ABEND.
+005050     DISPLAY "SUBMODULE RETURNED A SEVERE OR UNKNOWN STATUS - "
+005055         "ABENDING RUN"
+005060     IF WS-TRANFILE-STATUS = "00"
+005070         CLOSE TRANFILE
+005080     END-IF
+005090     CLOSE AUDITLOG
+005100     CLOSE RESTARTFILE
+005110     PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT
+005120     MOVE 16 TO RETURN-CODE
+005130     GOBACK.
+005140 END PROGRAM MAIN.
