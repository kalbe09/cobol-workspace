@@ -0,0 +1,46 @@
+001000*****************************************************************
+001010*  SUBMODULE.CBL
+001020*----------------------------------------------------------------
+001030*  CALLED UNIT OF WORK FOR MAIN.  RECEIVES THE SHARED CONTROL
+001040*  RECORD (ZAHL/ZAHL2) AND RETURNS A STATUS CODE TO THE CALLER:
+001050*      00 - UNIT COMPLETED NORMALLY
+001060*      04 - UNIT SKIPPED (WARNING, PROCESSING CONTINUES)
+001070*      08 - SEVERE ERROR (CALLER ABENDS THE RUN)
+001080*----------------------------------------------------------------
+001090*  MODIFICATION HISTORY
+001100*  DATE       INIT  DESCRIPTION
+001110*  08/08/26   JPM   ORIGINAL VERSION - RETURNS A STATUS CODE
+001120*                   TO THE CALLER.
+001130*  08/08/26   JPM   SWITCHED FROM A BARE ZAHL PARAMETER TO THE
+001140*                   SHARED WSCTLREC CONTROL RECORD SO THIS
+001150*                   PROGRAM CAN SET ZAHL2 ITSELF INSTEAD OF
+001160*                   LEAVING IT FOR THE CALLER TO GUESS AT.
+001170*****************************************************************
+001180 IDENTIFICATION DIVISION.
+001190 PROGRAM-ID. SUBMODULE.
+001200 AUTHOR. J P MEYER.
+001210 INSTALLATION. BATCH SYSTEMS GROUP.
+001220 DATE-WRITTEN. 08/08/26.
+001230 DATE-COMPILED.
+001240 DATA DIVISION.
+001250 WORKING-STORAGE SECTION.
+001260 LINKAGE SECTION.
+001270 COPY WSCTLREC.
+001280 01  SUBMODULE-STATUS-LS             PIC 99.
+001290 PROCEDURE DIVISION USING WS-CONTROL-RECORD, SUBMODULE-STATUS-LS.
+001300*----------------------------------------------------------------
+001310*    0000-MAINLINE - PROCESS THE UNIT OF WORK DRIVEN BY ZAHL
+001320*----------------------------------------------------------------
+001330 0000-MAINLINE.
+001340     MOVE ZERO TO SUBMODULE-STATUS-LS
+001350     IF ZAHL NOT NUMERIC OR ZAHL < 1 OR ZAHL > 999
+001360         MOVE 08 TO SUBMODULE-STATUS-LS
+001370         GOBACK
+001380     END-IF
+001390     COMPUTE ZAHL2 = ZAHL * 2
+001400         ON SIZE ERROR
+001410             MOVE 999 TO ZAHL2
+001420             MOVE 04 TO SUBMODULE-STATUS-LS
+001430     END-COMPUTE
+001440     GOBACK.
+001450 END PROGRAM SUBMODULE.
