@@ -0,0 +1,14 @@
+001000*****************************************************************
+001010*  WSCTLREC.CPY
+001020*----------------------------------------------------------------
+001030*  SHARED CONTROL RECORD PASSED BETWEEN MAIN AND SUBMODULE SO
+001040*  BOTH PROGRAMS SEE A SINGLE, NAMED LAYOUT FOR THE DATA BEING
+001050*  EXCHANGED INSTEAD OF TWO INDEPENDENT PIC 999 PARAMETERS.
+001060*----------------------------------------------------------------
+001070*  MODIFICATION HISTORY
+001080*  DATE       INIT  DESCRIPTION
+001090*  08/08/26   JPM   ORIGINAL VERSION.
+001100*****************************************************************
+001110 01  WS-CONTROL-RECORD.
+001120     05  ZAHL                       PIC 999.
+001130     05  ZAHL2                      PIC 999.
